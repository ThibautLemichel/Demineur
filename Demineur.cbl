@@ -1,68 +1,351 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.  DEMINEUR.
        AUTHOR. Thibaut.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SCORES-FILE ASSIGN TO "SCORES.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-SCORES.
+           SELECT OPTIONAL MOVE-LOG-FILE ASSIGN TO "MOVELOG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-MOVELOG.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS FS-CHECKPOINT.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SCORES-FILE.
+       01 SCORE-RECORD.
+          05 SCORE-DATE         PIC 9(8).
+          05 FILLER             PIC X VALUE SPACE.
+          05 SCORE-GAME-SIZE    PIC 9(3).
+          05 FILLER             PIC X VALUE SPACE.
+          05 SCORE-MINE-NUMBER  PIC 9(3).
+          05 FILLER             PIC X VALUE SPACE.
+          05 SCORE-RESULT       PIC X.
+          05 FILLER             PIC X VALUE SPACE.
+          05 SCORE-MOVES        PIC 9(6).
+          05 FILLER             PIC X VALUE SPACE.
+          05 SCORE-ELAPSED      PIC 9(6).
+
+       FD  MOVE-LOG-FILE.
+       01 MOVE-LOG-RECORD.
+          05 LOG-TIME           PIC 9(8).
+          05 FILLER             PIC X VALUE SPACE.
+          05 LOG-ACTION         PIC X.
+          05 FILLER             PIC X VALUE SPACE.
+          05 LOG-X              PIC 9(3).
+          05 FILLER             PIC X VALUE SPACE.
+          05 LOG-Y              PIC 9(3).
+          05 FILLER             PIC X VALUE SPACE.
+          05 LOG-CASE           PIC X.
+          05 FILLER             PIC X VALUE SPACE.
+          05 LOG-CASE-NUMBER    PIC 9.
+          05 FILLER             PIC X VALUE SPACE.
+          05 LOG-PLAYER         PIC 9.
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+          05 CKPT-GAME-SIZE     PIC 9(3).
+          05 CKPT-MINE-NUMBER   PIC 9(3).
+          05 CKPT-MOVE-COUNT    PIC 9(6).
+          05 CKPT-ELAPSED-SECONDS PIC 9(6).
+          05 CKPT-GAME-MODE     PIC X.
+          05 CKPT-CURRENT-PLAYER PIC 9.
+          05 CKPT-GAME-DONE     PIC 9.
+       01 CHECKPOINT-CELL-RECORD.
+          05 CKPT-CELL-CASE        PIC X.
+          05 CKPT-CELL-CASE-NUMBER PIC 9.
+          05 CKPT-CELL-CASE-VIS    PIC 9.
+
        WORKING-STORAGE SECTION.
 
-       01 GAME-SIZE             PIC 9(2) VALUE 15.
+       01 GAME-SIZE             PIC 9(3) VALUE 15.
        01 MINE-NUMBER           PIC 9(3) VALUE 20.
        
        01 GAME-TABLE.
-          05 X-COLUMNS OCCURS 100 TIMES.
-             10 Y-COLUMNS OCCURS 100 TIMES.
+          05 X-COLUMNS OCCURS 999 TIMES.
+             10 Y-COLUMNS OCCURS 999 TIMES.
                 15 CASE         PIC X    VALUE "-".
        
        01 GAME-NUMBER-TABLE.
-          05 X-NUMBER OCCURS 100 TIMES.
-             10 Y-COLUMNS OCCURS 100 TIMES.
+          05 X-NUMBER OCCURS 999 TIMES.
+             10 Y-COLUMNS OCCURS 999 TIMES.
                 15 CASE-NUMBER  PIC 9.
        
        01 GAME-VIS-TABLE.
-          05 X-VIS OCCURS 100 TIMES.
-             10 Y-VIS OCCURS 100 TIMES.
+          05 X-VIS OCCURS 999 TIMES.
+             10 Y-VIS OCCURS 999 TIMES.
                 15 CASE-VIS     PIC 9.
 
-       01 X                     PIC 9(2).
-       01 XX                    PIC 9(2).
-       01 CURR-X                PIC 9(2).
-       01 USER-X                PIC 9(2).
-       01 Y                     PIC 9(2).
-       01 YY                    PIC 9(2).
-       01 CURR-Y                PIC 9(2).
-       01 USER-Y                PIC 9(2).
-       01 MAX-X                 PIC 9(2).
-       01 MAX-Y                 PIC 9(2).
+       01 X                     PIC 9(3).
+       01 XX                    PIC 9(3).
+       01 CURR-X                PIC 9(3).
+       01 USER-X                PIC 9(3).
+       01 USER-ACTION           PIC X.
+       01 Y                     PIC 9(3).
+       01 YY                    PIC 9(3).
+       01 CURR-Y                PIC 9(3).
+       01 USER-Y                PIC 9(3).
+       01 MAX-X                 PIC 9(3).
+       01 MAX-Y                 PIC 9(3).
        01 MINE-COUNTER          PIC 9(3).
-       01 UNVISITED-COUNT       PIC 9(3) VALUE 0.
-       01 RAND                  PIC 9(2).
+       01 UNVISITED-COUNT       PIC 9(6) VALUE 0.
+       01 RAND                  PIC 9(3).
+       01 FLOOD-PUSH-X          PIC 9(3).
+       01 FLOOD-PUSH-Y          PIC 9(3).
+       01 FLOOD-TOP             PIC 9(6) VALUE 0.
+       01 FLOOD-STACK.
+          05 FLOOD-ENTRY OCCURS 998001 TIMES.
+             10 FLOOD-X         PIC 9(3).
+             10 FLOOD-Y         PIC 9(3).
        01 GAME-VARIABLES.
           05 GAME-DONE          PIC 9    VALUE 0.
+          05 GAME-RESULT        PIC X    VALUE "L".
+          05 GAME-MODE          PIC X    VALUE "1".
+          05 CURRENT-PLAYER     PIC 9    VALUE 1.
+          05 OTHER-PLAYER       PIC 9    VALUE 2.
+       01 RESUME-CHOICE         PIC X.
+       01 FS-CHECKPOINT         PIC XX.
+       01 FS-SCORES             PIC XX.
+       01 FS-MOVELOG            PIC XX.
+       01 CKPT-LOADED           PIC 9    VALUE 0.
+       01 VALID-MOVE            PIC 9    VALUE 0.
+       01 TOTAL-CELLS           PIC 9(6).
+       01 MOVE-COUNT            PIC 9(6) VALUE 0.
+       01 START-TOTAL-SECONDS   PIC 9(11).
+       01 CURRENT-TOTAL-SECONDS PIC 9(11).
+       01 PRIOR-ELAPSED-SECONDS PIC 9(6) VALUE 0.
+       01 ELAPSED-SECONDS       PIC 9(6).
+       01 TIME-NOW              PIC X(6).
+       01 TIME-HH               PIC 9(2).
+       01 TIME-MM               PIC 9(2).
+       01 TIME-SS               PIC 9(2).
+       01 DATE-NOW              PIC 9(8).
+       01 DATE-DAYS             PIC 9(7).
+       01 DIFFICULTY-CHOICE     PIC X.
 
        PROCEDURE DIVISION.
-           PERFORM GAME-SETTINGS.
-           
-           DISPLAY "Your Settings: "
-           DISPLAY GAME-SIZE
-           DISPLAY MINE-NUMBER
+           DISPLAY "Resume previous game ? (Y/N) :".
+           ACCEPT RESUME-CHOICE.
 
-           PERFORM CREATE-GAMEBOARD.
+           IF RESUME-CHOICE EQUAL "Y" OR RESUME-CHOICE EQUAL "y"
+              PERFORM LOAD-CHECKPOINT
+           END-IF.
 
-           PERFORM CALCULATE-NUMBERS-SURROUNDING.
+           IF CKPT-LOADED NOT EQUAL 1
+              PERFORM GAME-SETTINGS
+
+              DISPLAY "Your Settings: "
+              DISPLAY GAME-SIZE
+              DISPLAY MINE-NUMBER
+
+              PERFORM CREATE-GAMEBOARD
+
+              PERFORM CALCULATE-NUMBERS-SURROUNDING
+           END-IF.
+
+           PERFORM CAPTURE-START-TIME.
+
+           OPEN EXTEND MOVE-LOG-FILE.
+           IF FS-MOVELOG NOT EQUAL "00" AND FS-MOVELOG NOT EQUAL "05"
+              DISPLAY "Could not open MOVELOG.DAT - moves will not "
+                 "be logged."
+           END-IF.
 
            PERFORM PRINT-GAMEBOARD-NUMBER
            PERFORM UNTIL GAME-DONE EQUAL 1
                    PERFORM PRINT-GAME
-                   PERFORM GAME 
+                   PERFORM GAME
            END-PERFORM
-           
+
+           IF FS-MOVELOG EQUAL "00" OR FS-MOVELOG EQUAL "05"
+              CLOSE MOVE-LOG-FILE
+           END-IF.
+
+           PERFORM COMPUTE-ELAPSED.
+           DISPLAY "Moves made      : " MOVE-COUNT
+           DISPLAY "Elapsed seconds : " ELAPSED-SECONDS
+
+           PERFORM WRITE-SCORE-RECORD.
+
            STOP RUN.
 
+       WRITE-SCORE-RECORD.
+           OPEN EXTEND SCORES-FILE.
+           IF FS-SCORES NOT EQUAL "00" AND FS-SCORES NOT EQUAL "05"
+              DISPLAY "Could not open SCORES.DAT - score not recorded."
+           ELSE
+              MOVE SPACES TO SCORE-RECORD
+              MOVE FUNCTION CURRENT-DATE(1:8) TO SCORE-DATE
+              MOVE GAME-SIZE TO SCORE-GAME-SIZE
+              MOVE MINE-NUMBER TO SCORE-MINE-NUMBER
+              MOVE GAME-RESULT TO SCORE-RESULT
+              MOVE MOVE-COUNT TO SCORE-MOVES
+              MOVE ELAPSED-SECONDS TO SCORE-ELAPSED
+              WRITE SCORE-RECORD
+              IF FS-SCORES NOT EQUAL "00"
+                 DISPLAY "Error writing SCORES.DAT - status " FS-SCORES
+              END-IF
+              CLOSE SCORES-FILE
+           END-IF.
+
+       CAPTURE-START-TIME.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-NOW.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO TIME-NOW.
+           MOVE TIME-NOW(1:2) TO TIME-HH.
+           MOVE TIME-NOW(3:2) TO TIME-MM.
+           MOVE TIME-NOW(5:2) TO TIME-SS.
+           COMPUTE DATE-DAYS = FUNCTION INTEGER-OF-DATE(DATE-NOW).
+           COMPUTE START-TOTAL-SECONDS =
+              DATE-DAYS * 86400 +
+              TIME-HH * 3600 + TIME-MM * 60 + TIME-SS.
+
+       COMPUTE-ELAPSED.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATE-NOW.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO TIME-NOW.
+           MOVE TIME-NOW(1:2) TO TIME-HH.
+           MOVE TIME-NOW(3:2) TO TIME-MM.
+           MOVE TIME-NOW(5:2) TO TIME-SS.
+           COMPUTE DATE-DAYS = FUNCTION INTEGER-OF-DATE(DATE-NOW).
+           COMPUTE CURRENT-TOTAL-SECONDS =
+              DATE-DAYS * 86400 +
+              TIME-HH * 3600 + TIME-MM * 60 + TIME-SS.
+           COMPUTE ELAPSED-SECONDS = PRIOR-ELAPSED-SECONDS +
+              CURRENT-TOTAL-SECONDS - START-TOTAL-SECONDS.
+
+       WRITE-CHECKPOINT.
+           MOVE GAME-SIZE TO CKPT-GAME-SIZE.
+           MOVE MINE-NUMBER TO CKPT-MINE-NUMBER.
+           MOVE MOVE-COUNT TO CKPT-MOVE-COUNT.
+           PERFORM COMPUTE-ELAPSED.
+           MOVE ELAPSED-SECONDS TO CKPT-ELAPSED-SECONDS.
+           MOVE GAME-MODE TO CKPT-GAME-MODE.
+           MOVE CURRENT-PLAYER TO CKPT-CURRENT-PLAYER.
+           MOVE GAME-DONE TO CKPT-GAME-DONE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF FS-CHECKPOINT NOT EQUAL "00"
+              DISPLAY "Could not open CHECKPOINT.DAT - progress not "
+                 "saved."
+           ELSE
+              WRITE CHECKPOINT-RECORD
+              PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > GAME-SIZE
+                      PERFORM VARYING X FROM 1 BY 1 UNTIL X > GAME-SIZE
+                              MOVE CASE(X, Y) TO CKPT-CELL-CASE
+                              MOVE CASE-NUMBER(X, Y) TO
+                                 CKPT-CELL-CASE-NUMBER
+                              MOVE CASE-VIS(X, Y) TO CKPT-CELL-CASE-VIS
+                              WRITE CHECKPOINT-CELL-RECORD
+                      END-PERFORM
+              END-PERFORM
+              IF FS-CHECKPOINT NOT EQUAL "00"
+                 DISPLAY "Error writing CHECKPOINT.DAT - status "
+                    FS-CHECKPOINT
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF FS-CHECKPOINT NOT EQUAL "00"
+              DISPLAY "No checkpoint found - starting a new game."
+           ELSE
+              READ CHECKPOINT-FILE
+                 AT END
+                    DISPLAY "Checkpoint file is empty - starting a "
+                       "new game."
+                 NOT AT END
+                    IF CKPT-GAME-DONE EQUAL 1
+                       DISPLAY "Previous game was already finished - "
+                          "starting a new game."
+                    ELSE
+                       MOVE CKPT-GAME-SIZE TO GAME-SIZE
+                       MOVE CKPT-MINE-NUMBER TO MINE-NUMBER
+                       MOVE CKPT-MOVE-COUNT TO MOVE-COUNT
+                       MOVE CKPT-ELAPSED-SECONDS TO
+                          PRIOR-ELAPSED-SECONDS
+                       MOVE CKPT-GAME-MODE TO GAME-MODE
+                       MOVE CKPT-CURRENT-PLAYER TO CURRENT-PLAYER
+                       PERFORM VARYING Y FROM 1 BY 1 UNTIL Y >
+                          GAME-SIZE
+                               PERFORM VARYING X FROM 1 BY 1 UNTIL
+                                  X > GAME-SIZE
+                                       READ CHECKPOINT-FILE
+                                       MOVE CKPT-CELL-CASE TO
+                                          CASE(X, Y)
+                                       MOVE CKPT-CELL-CASE-NUMBER TO
+                                          CASE-NUMBER(X, Y)
+                                       MOVE CKPT-CELL-CASE-VIS TO
+                                          CASE-VIS(X, Y)
+                               END-PERFORM
+                       END-PERFORM
+                       MOVE 1 TO CKPT-LOADED
+                    END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
        GAME-SETTINGS.
-           DISPLAY "Game Size : ".
-           ACCEPT GAME-SIZE.
-           DISPLAY "Number of mine : ".
-           ACCEPT MINE-NUMBER.
+           DISPLAY "Difficulty - (B)eginner (I)ntermediate (E)xpert "
+              "(C)ustom :".
+           ACCEPT DIFFICULTY-CHOICE.
+
+           IF DIFFICULTY-CHOICE EQUAL "B" OR DIFFICULTY-CHOICE EQUAL
+              "b"
+              MOVE 9 TO GAME-SIZE
+              MOVE 10 TO MINE-NUMBER
+           ELSE
+              IF DIFFICULTY-CHOICE EQUAL "I" OR DIFFICULTY-CHOICE
+                 EQUAL "i"
+                 MOVE 16 TO GAME-SIZE
+                 MOVE 40 TO MINE-NUMBER
+              ELSE
+                 IF DIFFICULTY-CHOICE EQUAL "E" OR DIFFICULTY-CHOICE
+                    EQUAL "e"
+                    MOVE 24 TO GAME-SIZE
+                    MOVE 99 TO MINE-NUMBER
+                 ELSE
+                    PERFORM PROMPT-GAME-SIZE
+                    PERFORM PROMPT-MINE-NUMBER
+                 END-IF
+              END-IF
+           END-IF.
+
+           DISPLAY "Number of players - (1) Single (2) Two-player :"
+           ACCEPT GAME-MODE.
+           IF GAME-MODE NOT EQUAL "2"
+              MOVE "1" TO GAME-MODE
+           END-IF.
+
+       PROMPT-GAME-SIZE.
+           MOVE 0 TO GAME-SIZE.
+           PERFORM UNTIL GAME-SIZE > 0 AND GAME-SIZE < 999
+                   DISPLAY "Game Size : "
+                   ACCEPT GAME-SIZE
+                   IF GAME-SIZE EQUAL 0
+                      DISPLAY "Game size must be greater than zero."
+                   END-IF
+                   IF GAME-SIZE NOT LESS THAN 999
+                      DISPLAY "Game size must be 998 or smaller."
+                   END-IF
+           END-PERFORM.
+
+       PROMPT-MINE-NUMBER.
+           COMPUTE TOTAL-CELLS = GAME-SIZE * GAME-SIZE.
+
+           MOVE 0 TO MINE-NUMBER.
+           PERFORM UNTIL MINE-NUMBER > 0 AND MINE-NUMBER < TOTAL-CELLS
+                   DISPLAY "Number of mine : "
+                   ACCEPT MINE-NUMBER
+                   IF MINE-NUMBER EQUAL 0 OR
+                      MINE-NUMBER NOT LESS THAN TOTAL-CELLS
+                      DISPLAY "Mine count must be between 1 and "
+                         TOTAL-CELLS
+                   END-IF
+           END-PERFORM.
 
        PRINT-GAMEBOARD-NUMBER.
            PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > GAME-SIZE 
@@ -136,36 +419,158 @@
                    END-PERFORM
            END-PERFORM.
 
+       FLOOD-REVEAL.
+           MOVE 0 TO FLOOD-TOP.
+           MOVE USER-X TO FLOOD-PUSH-X.
+           MOVE USER-Y TO FLOOD-PUSH-Y.
+           PERFORM FLOOD-PUSH-NEIGHBORS.
+           PERFORM UNTIL FLOOD-TOP EQUAL 0
+                   MOVE FLOOD-X(FLOOD-TOP) TO FLOOD-PUSH-X
+                   MOVE FLOOD-Y(FLOOD-TOP) TO FLOOD-PUSH-Y
+                   SUBTRACT 1 FROM FLOOD-TOP
+                   IF CASE-NUMBER(FLOOD-PUSH-X, FLOOD-PUSH-Y) EQUAL 0
+                      PERFORM FLOOD-PUSH-NEIGHBORS
+                   END-IF
+           END-PERFORM.
+
+       FLOOD-PUSH-NEIGHBORS.
+           COMPUTE XX = FLOOD-PUSH-X - 1
+           IF XX < 1
+              MOVE 1 TO XX
+           END-IF
+
+           COMPUTE MAX-X = FLOOD-PUSH-X + 1
+           IF MAX-X > GAME-SIZE
+              MOVE GAME-SIZE TO MAX-X
+           END-IF
+
+           COMPUTE YY = FLOOD-PUSH-Y - 1
+           IF YY < 1
+              MOVE 1 TO YY
+           END-IF
+
+           COMPUTE MAX-Y = FLOOD-PUSH-Y + 1
+           IF MAX-Y > GAME-SIZE
+              MOVE GAME-SIZE TO MAX-Y
+           END-IF
+
+           PERFORM VARYING CURR-Y FROM YY BY 1 UNTIL CURR-Y > MAX-Y
+                   PERFORM VARYING CURR-X FROM XX BY 1 UNTIL CURR-X >
+                      MAX-X
+                           IF NOT (CURR-X = FLOOD-PUSH-X AND
+                              CURR-Y = FLOOD-PUSH-Y)
+                              IF CASE-VIS(CURR-X, CURR-Y) EQUAL 0
+                                 IF CASE(CURR-X, CURR-Y) NOT EQUAL "*"
+                                    MOVE 1 TO CASE-VIS(CURR-X, CURR-Y)
+                                    ADD 1 TO FLOOD-TOP
+                                    MOVE CURR-X TO FLOOD-X(FLOOD-TOP)
+                                    MOVE CURR-Y TO FLOOD-Y(FLOOD-TOP)
+                                 END-IF
+                              END-IF
+                           END-IF
+                   END-PERFORM
+           END-PERFORM.
+
        GAME.
-           DISPLAY "Input X :".
-           ACCEPT USER-X.
-           DISPLAY "Input Y :".
-           ACCEPT USER-Y.
+           MOVE 0 TO VALID-MOVE.
+           PERFORM UNTIL VALID-MOVE EQUAL 1
+                   IF GAME-MODE EQUAL "2"
+                      DISPLAY "Player " CURRENT-PLAYER
+                         " - Action - (O)pen (F)lag :"
+                   ELSE
+                      DISPLAY "Action - (O)pen (F)lag :"
+                   END-IF
+                   ACCEPT USER-ACTION
+                   DISPLAY "Input X (0 to quit) :"
+                   ACCEPT USER-X
+                   DISPLAY "Input Y (0 to quit) :"
+                   ACCEPT USER-Y
 
-           IF USER-X < 0 OR USER-Y < 0
-              MOVE 1 TO GAME-DONE
-           ELSE 
-              MOVE 1 TO CASE-VIS(USER-X, USER-Y)
-              IF CASE(USER-X, USER-Y) EQUAL "*"
-                 DISPLAY "Game Over"
-                 MOVE 1 TO GAME-DONE
+                   IF USER-X EQUAL 0 OR USER-Y EQUAL 0
+                      MOVE 1 TO GAME-DONE
+                      MOVE "Q" TO GAME-RESULT
+                      MOVE 1 TO VALID-MOVE
+                   ELSE
+                      IF USER-X > GAME-SIZE OR USER-Y > GAME-SIZE
+                         DISPLAY "X and Y must be between 1 and "
+                            GAME-SIZE
+                      ELSE
+                         MOVE 1 TO VALID-MOVE
+                      END-IF
+                   END-IF
+           END-PERFORM.
+
+           IF GAME-DONE NOT EQUAL 1
+              ADD 1 TO MOVE-COUNT
+              PERFORM LOG-MOVE
+              IF USER-ACTION EQUAL "F" OR USER-ACTION EQUAL "f"
+                 IF CASE-VIS(USER-X, USER-Y) EQUAL 1
+                    CONTINUE
+                 ELSE
+                    IF CASE-VIS(USER-X, USER-Y) EQUAL 2
+                       MOVE 0 TO CASE-VIS(USER-X, USER-Y)
+                    ELSE
+                       MOVE 2 TO CASE-VIS(USER-X, USER-Y)
+                    END-IF
+                 END-IF
+              ELSE
+                 IF CASE-VIS(USER-X, USER-Y) NOT EQUAL 2
+                    MOVE 1 TO CASE-VIS(USER-X, USER-Y)
+                    IF CASE(USER-X, USER-Y) EQUAL "*"
+                       DISPLAY "Game Over"
+                       MOVE "L" TO GAME-RESULT
+                       MOVE 1 TO GAME-DONE
+                       IF GAME-MODE EQUAL "2"
+                          COMPUTE OTHER-PLAYER = 3 - CURRENT-PLAYER
+                          DISPLAY "Player " CURRENT-PLAYER
+                             " hit a mine - Player " OTHER-PLAYER
+                             " wins !"
+                       END-IF
+                    ELSE
+                       IF CASE-NUMBER(USER-X, USER-Y) EQUAL 0
+                          PERFORM FLOOD-REVEAL
+                       END-IF
+                    END-IF
+                 END-IF
               END-IF
               PERFORM CHECK-WIN
+              IF GAME-MODE EQUAL "2" AND GAME-DONE NOT EQUAL 1
+                 COMPUTE CURRENT-PLAYER = 3 - CURRENT-PLAYER
+              END-IF
+              PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       LOG-MOVE.
+           IF FS-MOVELOG EQUAL "00" OR FS-MOVELOG EQUAL "05"
+              MOVE SPACES TO MOVE-LOG-RECORD
+              MOVE FUNCTION CURRENT-DATE(9:8) TO LOG-TIME
+              MOVE USER-ACTION TO LOG-ACTION
+              MOVE USER-X TO LOG-X
+              MOVE USER-Y TO LOG-Y
+              MOVE CASE(USER-X, USER-Y) TO LOG-CASE
+              MOVE CASE-NUMBER(USER-X, USER-Y) TO LOG-CASE-NUMBER
+              MOVE CURRENT-PLAYER TO LOG-PLAYER
+              WRITE MOVE-LOG-RECORD
            END-IF.
 
        CHECK-WIN.
            MOVE 0 TO UNVISITED-COUNT
            PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > GAME-SIZE 
                    PERFORM VARYING X FROM 1 BY 1 UNTIL X > GAME-SIZE
-                           IF CASE-VIS(X, Y) EQUAL 0
+                           IF CASE-VIS(X, Y) NOT EQUAL 1
                               ADD 1 TO UNVISITED-COUNT
                            END-IF
                    END-PERFORM
            END-PERFORM
 
-           IF UNVISITED-COUNT EQUAL MINE-NUMBER 
+           IF UNVISITED-COUNT EQUAL MINE-NUMBER
               DISPLAY "That's a Win"
+              MOVE "W" TO GAME-RESULT
               MOVE 1 TO GAME-DONE
+              IF GAME-MODE EQUAL "2"
+                 DISPLAY "Player " CURRENT-PLAYER
+                    " made the winning move !"
+              END-IF
            END-IF.
 
        PRINT-GAME.
@@ -182,9 +587,13 @@
                               ELSE
                                  DISPLAY "*" WITH NO ADVANCING 
                               END-IF 
-                           ELSE 
-                              DISPLAY "+" WITH NO ADVANCING 
+                           ELSE
+                              IF CASE-VIS(X, Y) EQUAL 2
+                                 DISPLAY "F" WITH NO ADVANCING
+                              ELSE
+                                 DISPLAY "+" WITH NO ADVANCING
+                              END-IF
                            END-IF
                    END-PERFORM
                    DISPLAY " "
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
